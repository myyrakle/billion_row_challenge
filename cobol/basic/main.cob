@@ -4,9 +4,27 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MEASUREMENT-FILE ASSIGN TO "measurements.txt"
+           SELECT MEASUREMENT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "outputs.txt"
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OVERFLOW-FILE ASSIGN TO DYNAMIC WS-OVERFLOW-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERFLOW-RAW-FILE
+               ASSIGN TO DYNAMIC WS-OVERFLOW-RAW-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT REJECT-TEMP-FILE
+               ASSIGN TO DYNAMIC WS-REJECT-TEMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOPN-FILE ASSIGN TO DYNAMIC WS-TOPN-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -17,20 +35,76 @@
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD         PIC X(10000).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD     PIC X(512).
+
+       FD  OVERFLOW-FILE.
+       01  OVERFLOW-RECORD       PIC X(500).
+
+       FD  OVERFLOW-RAW-FILE.
+       01  OVERFLOW-RAW-RECORD   PIC X(300).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD            PIC X(400).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD         PIC X(300).
+
+       FD  REJECT-TEMP-FILE.
+       01  REJECT-TEMP-RECORD    PIC X(300).
+
+       FD  TOPN-FILE.
+       01  TOPN-RECORD           PIC X(300).
+
        WORKING-STORAGE SECTION.
+       01  WS-PARM-DATE          PIC X(8)  VALUE SPACES.
+       01  WS-INPUT-FILENAME     PIC X(256) VALUE SPACES.
+       01  WS-OUTPUT-FILENAME    PIC X(256) VALUE SPACES.
+       01  WS-CKPT-FILENAME      PIC X(256) VALUE SPACES.
+       01  WS-OVERFLOW-FILENAME  PIC X(256) VALUE SPACES.
+       01  WS-OVERFLOW-RAW-FILENAME PIC X(256) VALUE SPACES.
+       01  WS-CSV-FILENAME       PIC X(256) VALUE SPACES.
+       01  WS-REJECT-FILENAME    PIC X(256) VALUE SPACES.
+       01  WS-REJECT-TEMP-FILENAME PIC X(256) VALUE SPACES.
+       01  WS-TOPN-FILENAME      PIC X(256) VALUE SPACES.
+
        01  WS-CITY-TABLE.
            05  WS-CITY-ENTRY OCCURS 50000 TIMES.
                10  WS-CITY-NAME      PIC X(256).
-               10  WS-MIN-VAL        PIC 9(10).
-               10  WS-MAX-VAL        PIC 9(10).
-               10  WS-TOTAL-VAL      PIC 9(18).
+               10  WS-MIN-VAL        PIC S9(8)V9.
+               10  WS-MAX-VAL        PIC S9(8)V9.
+               10  WS-TOTAL-VAL      PIC S9(17)V9.
                10  WS-COUNT-VAL      PIC 9(10).
 
        01  WS-ARRAY-SIZE         PIC 9(10) VALUE 0.
+
+      * Secondary aggregation table for stations that overflow the
+      * 50000-entry WS-CITY-TABLE above. Kept sorted and searched the
+      * same way as WS-CITY-TABLE (BINARY-SEARCH-OVERFLOW/INSERT-NEW-
+      * OVERFLOW-CITY mirror BINARY-SEARCH-CITY/INSERT-NEW-CITY) so a
+      * station that keeps reporting after the main table fills still
+      * gets aggregated min/max/total/count instead of one raw row per
+      * reading in overflow.txt.
+       01  WS-OVERFLOW-TABLE.
+           05  WS-OVERFLOW-ENTRY OCCURS 50000 TIMES.
+               10  WS-OVERFLOW-NAME      PIC X(256).
+               10  WS-OVERFLOW-MIN-VAL   PIC S9(8)V9.
+               10  WS-OVERFLOW-MAX-VAL   PIC S9(8)V9.
+               10  WS-OVERFLOW-TOTAL-VAL PIC S9(17)V9.
+               10  WS-OVERFLOW-COUNT-VAL PIC 9(10).
+
+       01  WS-OVERFLOW-ARRAY-SIZE PIC 9(10) VALUE 0.
+       01  WS-TOTAL-CITIES       PIC 9(10) VALUE 0.
+       01  WS-OVF-FOUND          PIC 9 VALUE 0.
+       01  WS-OVF-SEARCH-IDX     PIC 9(10).
+       01  WS-OVF-LOW            PIC 9(10).
+       01  WS-OVF-HIGH           PIC 9(10).
+       01  WS-OVF-MID            PIC 9(10).
+       01  WS-OVF-INSERT-POS     PIC 9(10).
        01  WS-CURRENT-LINE       PIC X(256).
        01  WS-CITY-NAME-INPUT    PIC X(256).
        01  WS-MEASUREMENT-STR    PIC X(20).
-       01  WS-MEASUREMENT        PIC 9(10).
+       01  WS-MEASUREMENT        PIC S9(8)V9.
 
        01  WS-EOF-FLAG           VALUE "N" PIC X(1).
        01  WS-SEMICOLON-POS      PIC 9(3).
@@ -39,53 +113,503 @@
        01  WS-SEARCH-IDX         PIC 9(10).
        01  WS-FOUND              PIC 9 VALUE 0.
        01  WS-I                  PIC 9(10).
-       01  WS-J                  PIC 9(10).
-       01  WS-SORT-IDX           PIC 9(10).
 
-       01  WS-TEMP-CITY          PIC X(256).
-       01  WS-TEMP-MIN           PIC 9(10).
-       01  WS-TEMP-MAX           PIC 9(10).
-       01  WS-TEMP-TOTAL         PIC 9(18).
-       01  WS-TEMP-COUNT         PIC 9(10).
+       01  WS-LOW                PIC 9(10).
+       01  WS-HIGH               PIC 9(10).
+       01  WS-MID                PIC 9(10).
+       01  WS-INSERT-POS         PIC 9(10).
 
-       01  WS-AVG                PIC 9(10).
+       01  WS-AVG                PIC S9(8)V9.
+       01  WS-AVG-EDIT           PIC -(8)9.9.
+       01  WS-MIN-EDIT           PIC -(8)9.9.
+       01  WS-MAX-EDIT           PIC -(8)9.9.
+       01  WS-TOTAL-EDIT         PIC -(17)9.9.
+       01  WS-COUNT-EDIT         PIC Z(9)9.
        01  WS-AVG-STR            PIC X(20).
        01  WS-MIN-STR            PIC X(20).
        01  WS-MAX-STR            PIC X(20).
        01  WS-TOTAL-STR          PIC X(20).
        01  WS-COUNT-STR          PIC X(20).
 
+       01  WS-TRIM-SOURCE        PIC X(24).
+       01  WS-TRIM-RESULT        PIC X(24).
+       01  WS-TRIM-POS           PIC 9(3).
+
        01  WS-OUTPUT-LINE        PIC X(1024).
-       01  WS-RESULT-OUTPUT      PIC X(100000).
 
        01  WS-START-TIME         PIC 9(18).
        01  WS-END-TIME           PIC 9(18).
        01  WS-ELAPSED-MS         PIC 9(10).
 
+      * ACCEPT FROM TIME yields HHMMSSCC, not a count of anything, so
+      * straight subtraction of two such values is wrong whenever the
+      * run crosses a minute or hour boundary. WS-TIME-WORK/-RESULT
+      * decompose each timestamp into centiseconds-since-midnight
+      * (via CONVERT-TIME-TO-CS) so the elapsed time can be computed
+      * by ordinary subtraction of two true elapsed-duration values.
+       01  WS-START-CS           PIC 9(8).
+       01  WS-END-CS             PIC 9(8).
+       01  WS-ELAPSED-CS         PIC 9(8).
+       01  WS-TIME-WORK          PIC 9(8).
+       01  WS-TIME-CHARS REDEFINES WS-TIME-WORK PIC X(8).
+       01  WS-TIME-HH            PIC 9(2).
+       01  WS-TIME-MM            PIC 9(2).
+       01  WS-TIME-SS            PIC 9(2).
+       01  WS-TIME-CC            PIC 9(2).
+       01  WS-TIME-RESULT        PIC 9(8).
+       01  WS-TIME-SCRATCH       PIC 9(8).
+
+       01  WS-OVERALL-MIN        PIC S9(8)V9.
+       01  WS-OVERALL-MAX        PIC S9(8)V9.
+
+       01  WS-CKPT-STATUS        PIC X(2).
+       01  WS-CKPT-INTERVAL      PIC 9(10) VALUE 1000000.
+       01  WS-LINES-READ         PIC 9(10) VALUE 0.
+       01  WS-CKPT-SKIP-COUNT    PIC 9(10) VALUE 0.
+       01  WS-CKPT-FIELD-1       PIC X(256).
+       01  WS-CKPT-FIELD-2       PIC X(20).
+       01  WS-CKPT-FIELD-3       PIC X(20).
+       01  WS-CKPT-FIELD-4       PIC X(20).
+       01  WS-CKPT-FIELD-5       PIC X(20).
+       01  WS-CKPT-FIELD-6       PIC X(20).
+       01  WS-CKPT-FIELD-7       PIC X(20).
+       01  WS-CKPT-STATUS-FLD    PIC X(20).
+       01  WS-RESUMED-RUN        PIC X(1) VALUE "N".
+       01  WS-CKPT-LINE          PIC X(512).
+       01  WS-CKPT-QUOTIENT      PIC 9(10).
+       01  WS-CKPT-REMAINDER     PIC 9(10).
+
+       01  WS-OVERFLOW-WARNED    PIC X(1) VALUE "N".
+       01  WS-OVERFLOW-RAW-OPEN  PIC X(1) VALUE "N".
+       01  WS-OVERFLOW-RAW-WARNED PIC X(1) VALUE "N".
+       01  WS-OVERFLOW-RAW-COUNT PIC 9(10) VALUE 0.
+
+       01  WS-REJECT-OPEN        PIC X(1) VALUE "N".
+       01  WS-REJECT-COUNT       PIC 9(10) VALUE 0.
+       01  WS-REJECT-REASON      PIC X(20).
+       01  WS-REJECT-FILE-STATUS PIC X(2).
+       01  WS-TRUNC-IDX          PIC 9(10).
+       01  WS-TRUNC-EOF          PIC X(1).
+       01  WS-TRUNC-RET-CODE     PIC S9(9) COMP-5.
+
+       01  WS-TOPN-SIZE          PIC 9(2) VALUE 10.
+       01  WS-RANGE-VAL          PIC S9(8)V9.
+       01  WS-TOPN-NAME-SOURCE   PIC X(256).
+
+       01  WS-HOT-TABLE.
+           05  WS-HOT-ENTRY OCCURS 10 TIMES.
+               10  WS-HOT-NAME       PIC X(256).
+               10  WS-HOT-VAL        PIC S9(8)V9.
+       01  WS-HOT-COUNT          PIC 9(2) VALUE 0.
+
+       01  WS-COLD-TABLE.
+           05  WS-COLD-ENTRY OCCURS 10 TIMES.
+               10  WS-COLD-NAME      PIC X(256).
+               10  WS-COLD-VAL       PIC S9(8)V9.
+       01  WS-COLD-COUNT         PIC 9(2) VALUE 0.
+
+       01  WS-WIDE-TABLE.
+           05  WS-WIDE-ENTRY OCCURS 10 TIMES.
+               10  WS-WIDE-NAME      PIC X(256).
+               10  WS-WIDE-VAL       PIC S9(8)V9.
+       01  WS-WIDE-COUNT         PIC 9(2) VALUE 0.
+
+       01  WS-TOPN-POS           PIC 9(2).
+       01  WS-TOPN-START         PIC 9(2).
+       01  WS-TOPN-J             PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM SET-UP-FILENAMES.
            PERFORM PROCESS-FILE.
            PERFORM SORT-CITIES.
-           PERFORM BUILD-OUTPUT.
            PERFORM WRITE-OUTPUT.
+           PERFORM WRITE-CSV-OUTPUT.
+           PERFORM WRITE-OVERFLOW-REPORT.
+           PERFORM BUILD-TOPN-REPORT.
+           PERFORM WRITE-TOPN-REPORT.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM BUILD-RUN-SUMMARY.
+           PERFORM WRITE-RUN-SUMMARY.
            DISPLAY "Done".
            STOP RUN.
 
+      * A PARM of a date in YYYYMMDD form (JCL-style) selects which
+      * day's measurement batch to process and date-stamps the
+      * matching output file, so a run for one day never clobbers
+      * another day's results and any specific day can be rerun on
+      * demand. With no PARM, the job falls back to the original
+      * fixed filenames for compatibility with ad-hoc runs.
+       SET-UP-FILENAMES.
+           ACCEPT WS-PARM-DATE FROM COMMAND-LINE.
+
+           IF WS-PARM-DATE = SPACES
+               MOVE "measurements.txt" TO WS-INPUT-FILENAME
+               MOVE "outputs.txt" TO WS-OUTPUT-FILENAME
+               MOVE "checkpoint.dat" TO WS-CKPT-FILENAME
+               MOVE "overflow.txt" TO WS-OVERFLOW-FILENAME
+               MOVE "overflow_raw.txt" TO WS-OVERFLOW-RAW-FILENAME
+               MOVE "outputs.csv" TO WS-CSV-FILENAME
+               MOVE "rejects.txt" TO WS-REJECT-FILENAME
+               MOVE "topn_report.txt" TO WS-TOPN-FILENAME
+           ELSE
+               STRING
+                   "measurements_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-INPUT-FILENAME
+               END-STRING
+               STRING
+                   "outputs_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-OUTPUT-FILENAME
+               END-STRING
+               STRING
+                   "checkpoint_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO WS-CKPT-FILENAME
+               END-STRING
+               STRING
+                   "overflow_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-OVERFLOW-FILENAME
+               END-STRING
+               STRING
+                   "overflow_raw_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-OVERFLOW-RAW-FILENAME
+               END-STRING
+               STRING
+                   "outputs_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".csv" DELIMITED BY SIZE
+                   INTO WS-CSV-FILENAME
+               END-STRING
+               STRING
+                   "rejects_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-REJECT-FILENAME
+               END-STRING
+               STRING
+                   "topn_report_" DELIMITED BY SIZE
+                   WS-PARM-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-TOPN-FILENAME
+               END-STRING
+           END-IF.
+
+           STRING
+               WS-REJECT-FILENAME DELIMITED BY SPACE
+               ".tmp" DELIMITED BY SIZE
+               INTO WS-REJECT-TEMP-FILENAME
+           END-STRING.
+
        PROCESS-FILE.
+           PERFORM LOAD-CHECKPOINT.
+
            OPEN INPUT MEASUREMENT-FILE.
 
+           IF WS-LINES-READ > 0
+               MOVE WS-LINES-READ TO WS-CKPT-SKIP-COUNT
+               PERFORM SKIP-CHECKPOINT-LINES
+           END-IF.
+
            PERFORM UNTIL WS-EOF-FLAG = "Y"
                READ MEASUREMENT-FILE
                    AT END
                        MOVE "Y" TO WS-EOF-FLAG
                    NOT AT END
+                       ADD 1 TO WS-LINES-READ
                        MOVE MEASUREMENT-RECORD TO WS-CURRENT-LINE
                        PERFORM PROCESS-LINE
+                       DIVIDE WS-LINES-READ BY WS-CKPT-INTERVAL
+                           GIVING WS-CKPT-QUOTIENT
+                           REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = 0
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE MEASUREMENT-FILE.
 
+           IF WS-OVERFLOW-RAW-OPEN = "Y"
+               CLOSE OVERFLOW-RAW-FILE
+           END-IF.
+
+           IF WS-REJECT-OPEN = "Y"
+               CLOSE REJECT-FILE
+           END-IF.
+
+           PERFORM MARK-CHECKPOINT-COMPLETE.
+
+      * The checkpoint header carries a status of INPROGRESS or
+      * COMPLETE. Only INPROGRESS means the previous run was
+      * interrupted mid-scan and its position/city-table/overflow
+      * and reject counts should be resumed; COMPLETE (written by
+      * MARK-CHECKPOINT-COMPLETE once a run finishes cleanly) or a
+      * missing checkpoint file both mean "start this run fresh",
+      * so an ordinary rerun of a finished day never inherits stale
+      * state.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-RECORD DELIMITED BY ";"
+                           INTO WS-CKPT-FIELD-1 WS-CKPT-STATUS-FLD
+                               WS-CKPT-FIELD-3 WS-CKPT-FIELD-4
+                               WS-CKPT-FIELD-5 WS-CKPT-FIELD-6
+                               WS-CKPT-FIELD-7
+                       IF WS-CKPT-STATUS-FLD = "INPROGRESS"
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-3)
+                               TO WS-LINES-READ
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-4)
+                               TO WS-ARRAY-SIZE
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-5)
+                               TO WS-OVERFLOW-ARRAY-SIZE
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-6)
+                               TO WS-OVERFLOW-RAW-COUNT
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-7)
+                               TO WS-REJECT-COUNT
+                           MOVE "Y" TO WS-RESUMED-RUN
+                           PERFORM TRUNCATE-REJECT-FILE
+                       END-IF
+               END-READ
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ARRAY-SIZE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING CHECKPOINT-RECORD DELIMITED BY ";"
+                               INTO WS-CKPT-FIELD-1 WS-CKPT-FIELD-2
+                                   WS-CKPT-FIELD-3 WS-CKPT-FIELD-4
+                                   WS-CKPT-FIELD-5
+                           MOVE WS-CKPT-FIELD-1 TO WS-CITY-NAME(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-2)
+                               TO WS-MIN-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-3)
+                               TO WS-MAX-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-4)
+                               TO WS-TOTAL-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-5)
+                               TO WS-COUNT-VAL(WS-I)
+                   END-READ
+               END-PERFORM
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-OVERFLOW-ARRAY-SIZE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           UNSTRING CHECKPOINT-RECORD DELIMITED BY ";"
+                               INTO WS-CKPT-FIELD-1 WS-CKPT-FIELD-2
+                                   WS-CKPT-FIELD-3 WS-CKPT-FIELD-4
+                                   WS-CKPT-FIELD-5
+                           MOVE WS-CKPT-FIELD-1
+                               TO WS-OVERFLOW-NAME(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-2)
+                               TO WS-OVERFLOW-MIN-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-3)
+                               TO WS-OVERFLOW-MAX-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-4)
+                               TO WS-OVERFLOW-TOTAL-VAL(WS-I)
+                           MOVE FUNCTION NUMVAL(WS-CKPT-FIELD-5)
+                               TO WS-OVERFLOW-COUNT-VAL(WS-I)
+                   END-READ
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Rejects.txt is append-only during the scan (WRITE-REJECT-
+      * RECORD), so unlike the in-memory city/overflow tables it is
+      * never rolled back on resume. Truncate it back to exactly the
+      * WS-REJECT-COUNT rows that were durable as of the last
+      * checkpoint before the crash-window lines get reprocessed,
+      * otherwise those rows would be written again on top of
+      * themselves.
+       TRUNCATE-REJECT-FILE.
+           MOVE "N" TO WS-TRUNC-EOF.
+           OPEN INPUT REJECT-FILE.
+
+           IF WS-REJECT-FILE-STATUS = "00"
+               OPEN OUTPUT REJECT-TEMP-FILE
+               PERFORM VARYING WS-TRUNC-IDX FROM 1 BY 1
+                   UNTIL WS-TRUNC-IDX > WS-REJECT-COUNT
+                       OR WS-TRUNC-EOF = "Y"
+                   READ REJECT-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRUNC-EOF
+                       NOT AT END
+                           MOVE REJECT-RECORD TO REJECT-TEMP-RECORD
+                           WRITE REJECT-TEMP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+               CLOSE REJECT-TEMP-FILE
+               CALL "CBL_DELETE_FILE" USING WS-REJECT-FILENAME
+                   RETURNING WS-TRUNC-RET-CODE
+               CALL "CBL_RENAME_FILE" USING WS-REJECT-TEMP-FILENAME
+                   WS-REJECT-FILENAME
+                   RETURNING WS-TRUNC-RET-CODE
+           ELSE
+               CLOSE REJECT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINT-LINES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CKPT-SKIP-COUNT OR WS-EOF-FLAG = "Y"
+               READ MEASUREMENT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           MOVE SPACES TO WS-CKPT-LINE.
+           STRING
+               "CKPT" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               "INPROGRESS" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-LINES-READ DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-ARRAY-SIZE DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-OVERFLOW-ARRAY-SIZE DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-OVERFLOW-RAW-COUNT DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO WS-CKPT-LINE
+           END-STRING.
+           MOVE WS-CKPT-LINE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ARRAY-SIZE
+               MOVE WS-MIN-VAL(WS-I) TO WS-MIN-EDIT
+               MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MIN-STR
+
+               MOVE WS-MAX-VAL(WS-I) TO WS-MAX-EDIT
+               MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MAX-STR
+
+               MOVE WS-TOTAL-VAL(WS-I) TO WS-TOTAL-EDIT
+               MOVE WS-TOTAL-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-TOTAL-STR
+
+               MOVE WS-COUNT-VAL(WS-I) TO WS-COUNT-STR
+
+               MOVE SPACES TO WS-CKPT-LINE
+               STRING
+                   WS-CITY-NAME(WS-I) DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-MIN-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-MAX-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-TOTAL-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-COUNT-STR DELIMITED BY SPACE
+                   INTO WS-CKPT-LINE
+               END-STRING
+               MOVE WS-CKPT-LINE TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-OVERFLOW-ARRAY-SIZE
+               MOVE WS-OVERFLOW-MIN-VAL(WS-I) TO WS-MIN-EDIT
+               MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MIN-STR
+
+               MOVE WS-OVERFLOW-MAX-VAL(WS-I) TO WS-MAX-EDIT
+               MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MAX-STR
+
+               MOVE WS-OVERFLOW-TOTAL-VAL(WS-I) TO WS-TOTAL-EDIT
+               MOVE WS-TOTAL-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-TOTAL-STR
+
+               MOVE WS-OVERFLOW-COUNT-VAL(WS-I) TO WS-COUNT-STR
+
+               MOVE SPACES TO WS-CKPT-LINE
+               STRING
+                   WS-OVERFLOW-NAME(WS-I) DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-MIN-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-MAX-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-TOTAL-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-COUNT-STR DELIMITED BY SPACE
+                   INTO WS-CKPT-LINE
+               END-STRING
+               MOVE WS-CKPT-LINE TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+      * Marks the checkpoint file COMPLETE once PROCESS-FILE reaches
+      * true end-of-file, so a later ordinary rerun against the same
+      * checkpoint filename starts fresh instead of resuming a
+      * finished run. The per-city rows are not rewritten here since
+      * LOAD-CHECKPOINT never reads city rows back for a COMPLETE
+      * checkpoint (WS-ARRAY-SIZE stays at its zero default).
+       MARK-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           MOVE SPACES TO WS-CKPT-LINE.
+           STRING
+               "CKPT" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               "COMPLETE" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               0 DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               0 DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               0 DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               0 DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               0 DELIMITED BY SIZE
+               INTO WS-CKPT-LINE
+           END-STRING.
+           MOVE WS-CKPT-LINE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+
+           CLOSE CHECKPOINT-FILE.
+
        PROCESS-LINE.
            MOVE 0 TO WS-LINE-LENGTH.
 
@@ -95,6 +619,8 @@
            END-PERFORM.
 
            IF WS-LINE-LENGTH = 0
+               MOVE "EMPTY-LINE" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
                EXIT PARAGRAPH
            END-IF.
 
@@ -108,6 +634,8 @@
            END-PERFORM.
 
            IF WS-SEMICOLON-POS = 0
+               MOVE "NO-SEMICOLON" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
                EXIT PARAGRAPH
            END-IF.
 
@@ -123,86 +651,286 @@
            PERFORM UPDATE-STATISTICS.
 
        UPDATE-STATISTICS.
+           PERFORM BINARY-SEARCH-CITY.
+
+           IF WS-FOUND = 1
+               IF WS-MEASUREMENT < WS-MIN-VAL(WS-SEARCH-IDX)
+                   MOVE WS-MEASUREMENT
+                       TO WS-MIN-VAL(WS-SEARCH-IDX)
+               END-IF
+               IF WS-MEASUREMENT > WS-MAX-VAL(WS-SEARCH-IDX)
+                   MOVE WS-MEASUREMENT
+                       TO WS-MAX-VAL(WS-SEARCH-IDX)
+               END-IF
+               ADD WS-MEASUREMENT
+                   TO WS-TOTAL-VAL(WS-SEARCH-IDX)
+               ADD 1 TO WS-COUNT-VAL(WS-SEARCH-IDX)
+           ELSE
+               IF WS-ARRAY-SIZE < 50000
+                   PERFORM INSERT-NEW-CITY
+               ELSE
+                   PERFORM UPDATE-OVERFLOW-STATISTICS
+               END-IF
+           END-IF.
+
+      * WS-CITY-TABLE is full (OCCURS 50000). Rather than abort the
+      * whole run, new stations past the ceiling are aggregated into
+      * WS-OVERFLOW-TABLE (same sorted binary-search/insert scheme as
+      * the main table) so overflow.txt ends up as one reconcilable
+      * min/max/avg/count row per station, same as outputs.txt,
+      * instead of one raw row per reading.
+       UPDATE-OVERFLOW-STATISTICS.
+           PERFORM BINARY-SEARCH-OVERFLOW.
+
+           IF WS-OVF-FOUND = 1
+               IF WS-MEASUREMENT
+                   < WS-OVERFLOW-MIN-VAL(WS-OVF-SEARCH-IDX)
+                   MOVE WS-MEASUREMENT
+                       TO WS-OVERFLOW-MIN-VAL(WS-OVF-SEARCH-IDX)
+               END-IF
+               IF WS-MEASUREMENT
+                   > WS-OVERFLOW-MAX-VAL(WS-OVF-SEARCH-IDX)
+                   MOVE WS-MEASUREMENT
+                       TO WS-OVERFLOW-MAX-VAL(WS-OVF-SEARCH-IDX)
+               END-IF
+               ADD WS-MEASUREMENT
+                   TO WS-OVERFLOW-TOTAL-VAL(WS-OVF-SEARCH-IDX)
+               ADD 1 TO WS-OVERFLOW-COUNT-VAL(WS-OVF-SEARCH-IDX)
+           ELSE
+               IF WS-OVERFLOW-WARNED = "N"
+                   DISPLAY
+                       "WARNING: city table capacity (50000) "
+                       "exceeded, aggregating new stations "
+                       "separately for overflow.txt"
+                   MOVE "Y" TO WS-OVERFLOW-WARNED
+               END-IF
+               IF WS-OVERFLOW-ARRAY-SIZE < 50000
+                   PERFORM INSERT-NEW-OVERFLOW-CITY
+               ELSE
+                   PERFORM WRITE-OVERFLOW-RAW-RECORD
+               END-IF
+           END-IF.
+
+      * WS-OVERFLOW-TABLE (OCCURS 50000) is itself full, an extremely
+      * remote case (100000+ distinct stations). Rather than abort,
+      * fall back to one raw row per reading in overflow_raw.txt, the
+      * same graceful-degradation behavior overflow.txt itself used
+      * to have before it was aggregated above.
+       WRITE-OVERFLOW-RAW-RECORD.
+           IF WS-OVERFLOW-RAW-OPEN = "N"
+               IF WS-RESUMED-RUN = "Y"
+                   OPEN EXTEND OVERFLOW-RAW-FILE
+               ELSE
+                   OPEN OUTPUT OVERFLOW-RAW-FILE
+               END-IF
+               MOVE "Y" TO WS-OVERFLOW-RAW-OPEN
+           END-IF.
+
+           IF WS-OVERFLOW-RAW-WARNED = "N"
+               DISPLAY
+                   "WARNING: overflow aggregation table capacity "
+                   "(50000) also exceeded, routing further new "
+                   "stations to overflow_raw.txt"
+               MOVE "Y" TO WS-OVERFLOW-RAW-WARNED
+           END-IF.
+
+           ADD 1 TO WS-OVERFLOW-RAW-COUNT.
+
+           MOVE SPACES TO OVERFLOW-RAW-RECORD.
+           STRING
+               WS-CITY-NAME-INPUT DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-MEASUREMENT-STR DELIMITED BY SPACE
+               INTO OVERFLOW-RAW-RECORD
+           END-STRING.
+           WRITE OVERFLOW-RAW-RECORD.
+
+      * Malformed input lines (blank, or missing the name/value
+      * separator) are logged to rejects.txt with the original text
+      * and a reason code instead of being silently dropped, so the
+      * reject count can be reconciled against input volume.
+       WRITE-REJECT-RECORD.
+           IF WS-REJECT-OPEN = "N"
+               IF WS-RESUMED-RUN = "Y"
+                   OPEN EXTEND REJECT-FILE
+               ELSE
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               MOVE "Y" TO WS-REJECT-OPEN
+           END-IF.
+
+           ADD 1 TO WS-REJECT-COUNT.
+
+           MOVE SPACES TO REJECT-RECORD.
+           STRING
+               WS-CURRENT-LINE DELIMITED BY SPACE
+               ";" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SPACE
+               INTO REJECT-RECORD
+           END-STRING.
+           WRITE REJECT-RECORD.
+
+      * WS-CITY-TABLE is kept sorted by WS-CITY-NAME at all times, so
+      * lookups here cost O(log WS-ARRAY-SIZE) instead of a full scan.
+       BINARY-SEARCH-CITY.
            MOVE 0 TO WS-FOUND.
+           MOVE 1 TO WS-LOW.
+           MOVE WS-ARRAY-SIZE TO WS-HIGH.
 
-           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
-               UNTIL WS-SEARCH-IDX > WS-ARRAY-SIZE
-                   OR WS-FOUND = 1
-               IF WS-CITY-NAME(WS-SEARCH-IDX) = WS-CITY-NAME-INPUT
+           PERFORM UNTIL WS-LOW > WS-HIGH OR WS-FOUND = 1
+               ADD WS-LOW WS-HIGH GIVING WS-MID
+               DIVIDE WS-MID BY 2 GIVING WS-MID
+               IF WS-CITY-NAME(WS-MID) = WS-CITY-NAME-INPUT
                    MOVE 1 TO WS-FOUND
-                   IF WS-MEASUREMENT < WS-MIN-VAL(WS-SEARCH-IDX)
-                       MOVE WS-MEASUREMENT
-                           TO WS-MIN-VAL(WS-SEARCH-IDX)
-                   END-IF
-                   IF WS-MEASUREMENT > WS-MAX-VAL(WS-SEARCH-IDX)
-                       MOVE WS-MEASUREMENT
-                           TO WS-MAX-VAL(WS-SEARCH-IDX)
+                   MOVE WS-MID TO WS-SEARCH-IDX
+               ELSE
+                   IF WS-CITY-NAME(WS-MID) < WS-CITY-NAME-INPUT
+                       ADD 1 TO WS-MID GIVING WS-LOW
+                   ELSE
+                       SUBTRACT 1 FROM WS-MID GIVING WS-HIGH
                    END-IF
-                   ADD WS-MEASUREMENT
-                       TO WS-TOTAL-VAL(WS-SEARCH-IDX)
-                   ADD 1 TO WS-COUNT-VAL(WS-SEARCH-IDX)
                END-IF
            END-PERFORM.
 
            IF WS-FOUND = 0
-               ADD 1 TO WS-ARRAY-SIZE
-               IF WS-ARRAY-SIZE <= 50000
-                   MOVE WS-CITY-NAME-INPUT
-                       TO WS-CITY-NAME(WS-ARRAY-SIZE)
-                   MOVE WS-MEASUREMENT
-                       TO WS-MIN-VAL(WS-ARRAY-SIZE)
-                   MOVE WS-MEASUREMENT
-                       TO WS-MAX-VAL(WS-ARRAY-SIZE)
-                   MOVE WS-MEASUREMENT
-                       TO WS-TOTAL-VAL(WS-ARRAY-SIZE)
-                   MOVE 1 TO WS-COUNT-VAL(WS-ARRAY-SIZE)
+               MOVE WS-LOW TO WS-INSERT-POS
+           END-IF.
+
+      * Shifts entries up by one slot to open room at WS-INSERT-POS,
+      * then inserts the new city there so the table stays sorted.
+       INSERT-NEW-CITY.
+           PERFORM VARYING WS-I FROM WS-ARRAY-SIZE BY -1
+               UNTIL WS-I < WS-INSERT-POS
+               MOVE WS-CITY-NAME(WS-I) TO WS-CITY-NAME(WS-I + 1)
+               MOVE WS-MIN-VAL(WS-I) TO WS-MIN-VAL(WS-I + 1)
+               MOVE WS-MAX-VAL(WS-I) TO WS-MAX-VAL(WS-I + 1)
+               MOVE WS-TOTAL-VAL(WS-I) TO WS-TOTAL-VAL(WS-I + 1)
+               MOVE WS-COUNT-VAL(WS-I) TO WS-COUNT-VAL(WS-I + 1)
+           END-PERFORM.
+
+           ADD 1 TO WS-ARRAY-SIZE.
+           MOVE WS-CITY-NAME-INPUT TO WS-CITY-NAME(WS-INSERT-POS).
+           MOVE WS-MEASUREMENT TO WS-MIN-VAL(WS-INSERT-POS).
+           MOVE WS-MEASUREMENT TO WS-MAX-VAL(WS-INSERT-POS).
+           MOVE WS-MEASUREMENT TO WS-TOTAL-VAL(WS-INSERT-POS).
+           MOVE 1 TO WS-COUNT-VAL(WS-INSERT-POS).
+
+      * WS-OVERFLOW-TABLE is kept sorted by WS-OVERFLOW-NAME the same
+      * way WS-CITY-TABLE is, so lookups here are also O(log n)
+      * instead of a full scan, even once a large number of stations
+      * have overflowed.
+       BINARY-SEARCH-OVERFLOW.
+           MOVE 0 TO WS-OVF-FOUND.
+           MOVE 1 TO WS-OVF-LOW.
+           MOVE WS-OVERFLOW-ARRAY-SIZE TO WS-OVF-HIGH.
+
+           PERFORM UNTIL WS-OVF-LOW > WS-OVF-HIGH OR WS-OVF-FOUND = 1
+               ADD WS-OVF-LOW WS-OVF-HIGH GIVING WS-OVF-MID
+               DIVIDE WS-OVF-MID BY 2 GIVING WS-OVF-MID
+               IF WS-OVERFLOW-NAME(WS-OVF-MID) = WS-CITY-NAME-INPUT
+                   MOVE 1 TO WS-OVF-FOUND
+                   MOVE WS-OVF-MID TO WS-OVF-SEARCH-IDX
                ELSE
-                   DISPLAY "ERROR: Array size exceeded"
-                   STOP RUN
+                   IF WS-OVERFLOW-NAME(WS-OVF-MID) < WS-CITY-NAME-INPUT
+                       ADD 1 TO WS-OVF-MID GIVING WS-OVF-LOW
+                   ELSE
+                       SUBTRACT 1 FROM WS-OVF-MID GIVING WS-OVF-HIGH
+                   END-IF
                END-IF
+           END-PERFORM.
+
+           IF WS-OVF-FOUND = 0
+               MOVE WS-OVF-LOW TO WS-OVF-INSERT-POS
            END-IF.
 
+      * Shifts entries up by one slot to open room at
+      * WS-OVF-INSERT-POS, then inserts the new overflow station
+      * there so WS-OVERFLOW-TABLE stays sorted.
+       INSERT-NEW-OVERFLOW-CITY.
+           PERFORM VARYING WS-I FROM WS-OVERFLOW-ARRAY-SIZE BY -1
+               UNTIL WS-I < WS-OVF-INSERT-POS
+               MOVE WS-OVERFLOW-NAME(WS-I)
+                   TO WS-OVERFLOW-NAME(WS-I + 1)
+               MOVE WS-OVERFLOW-MIN-VAL(WS-I)
+                   TO WS-OVERFLOW-MIN-VAL(WS-I + 1)
+               MOVE WS-OVERFLOW-MAX-VAL(WS-I)
+                   TO WS-OVERFLOW-MAX-VAL(WS-I + 1)
+               MOVE WS-OVERFLOW-TOTAL-VAL(WS-I)
+                   TO WS-OVERFLOW-TOTAL-VAL(WS-I + 1)
+               MOVE WS-OVERFLOW-COUNT-VAL(WS-I)
+                   TO WS-OVERFLOW-COUNT-VAL(WS-I + 1)
+           END-PERFORM.
+
+           ADD 1 TO WS-OVERFLOW-ARRAY-SIZE.
+           MOVE WS-CITY-NAME-INPUT
+               TO WS-OVERFLOW-NAME(WS-OVF-INSERT-POS).
+           MOVE WS-MEASUREMENT
+               TO WS-OVERFLOW-MIN-VAL(WS-OVF-INSERT-POS).
+           MOVE WS-MEASUREMENT
+               TO WS-OVERFLOW-MAX-VAL(WS-OVF-INSERT-POS).
+           MOVE WS-MEASUREMENT
+               TO WS-OVERFLOW-TOTAL-VAL(WS-OVF-INSERT-POS).
+           MOVE 1 TO WS-OVERFLOW-COUNT-VAL(WS-OVF-INSERT-POS).
+
+      * WS-CITY-TABLE is inserted into in sorted order by
+      * BINARY-SEARCH-CITY/INSERT-NEW-CITY, so there is no further
+      * sorting to do here. The paragraph is kept as a no-op so the
+      * MAIN-PROCEDURE step sequence (and any checkpoint reloaded
+      * from an older run) still lines up one-to-one with before.
        SORT-CITIES.
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I >= WS-ARRAY-SIZE
-               PERFORM VARYING WS-J FROM WS-I BY 1
-                   UNTIL WS-J > WS-ARRAY-SIZE
-                   IF WS-CITY-NAME(WS-I) > WS-CITY-NAME(WS-J)
-                       MOVE WS-CITY-NAME(WS-I) TO WS-TEMP-CITY
-                       MOVE WS-MIN-VAL(WS-I) TO WS-TEMP-MIN
-                       MOVE WS-MAX-VAL(WS-I) TO WS-TEMP-MAX
-                       MOVE WS-TOTAL-VAL(WS-I) TO WS-TEMP-TOTAL
-                       MOVE WS-COUNT-VAL(WS-I) TO WS-TEMP-COUNT
-
-                       MOVE WS-CITY-NAME(WS-J) TO WS-CITY-NAME(WS-I)
-                       MOVE WS-MIN-VAL(WS-J) TO WS-MIN-VAL(WS-I)
-                       MOVE WS-MAX-VAL(WS-J) TO WS-MAX-VAL(WS-I)
-                       MOVE WS-TOTAL-VAL(WS-J) TO WS-TOTAL-VAL(WS-I)
-                       MOVE WS-COUNT-VAL(WS-J) TO WS-COUNT-VAL(WS-I)
-
-                       MOVE WS-TEMP-CITY TO WS-CITY-NAME(WS-J)
-                       MOVE WS-TEMP-MIN TO WS-MIN-VAL(WS-J)
-                       MOVE WS-TEMP-MAX TO WS-MAX-VAL(WS-J)
-                       MOVE WS-TEMP-TOTAL TO WS-TOTAL-VAL(WS-J)
-                       MOVE WS-TEMP-COUNT TO WS-COUNT-VAL(WS-J)
-                   END-IF
-               END-PERFORM
+           CONTINUE.
+
+       TRIM-LEADING-SPACES.
+           MOVE SPACES TO WS-TRIM-RESULT.
+
+           PERFORM VARYING WS-TRIM-POS FROM 1 BY 1
+               UNTIL WS-TRIM-POS > 24
+                   OR WS-TRIM-SOURCE(WS-TRIM-POS:1) NOT = SPACE
+               CONTINUE
            END-PERFORM.
 
-       BUILD-OUTPUT.
-           MOVE SPACES TO WS-RESULT-OUTPUT.
+           IF WS-TRIM-POS <= 24
+               MOVE WS-TRIM-SOURCE(WS-TRIM-POS:) TO WS-TRIM-RESULT
+           END-IF.
+
+      * One WRITE per city (looping over the sorted WS-CITY-TABLE
+      * directly) instead of one giant buffered record, so outputs.txt
+      * is a normal line-per-record file with no ceiling on total
+      * report length and tools like wc/grep work on it as expected.
+       WRITE-OUTPUT.
+           OPEN OUTPUT OUTPUT-FILE.
 
            PERFORM VARYING WS-I FROM 1 BY 1
                UNTIL WS-I > WS-ARRAY-SIZE
                DIVIDE WS-TOTAL-VAL(WS-I) BY WS-COUNT-VAL(WS-I)
-                   GIVING WS-AVG
+                   GIVING WS-AVG ROUNDED
 
-               MOVE WS-MIN-VAL(WS-I) TO WS-MIN-STR
-               MOVE WS-MAX-VAL(WS-I) TO WS-MAX-STR
-               MOVE WS-AVG TO WS-AVG-STR
-               MOVE WS-TOTAL-VAL(WS-I) TO WS-TOTAL-STR
-               MOVE WS-COUNT-VAL(WS-I) TO WS-COUNT-STR
+               MOVE WS-MIN-VAL(WS-I) TO WS-MIN-EDIT
+               MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MIN-STR
+
+               MOVE WS-MAX-VAL(WS-I) TO WS-MAX-EDIT
+               MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MAX-STR
+
+               MOVE WS-AVG TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
 
+               MOVE WS-TOTAL-VAL(WS-I) TO WS-TOTAL-EDIT
+               MOVE WS-TOTAL-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-TOTAL-STR
+
+               MOVE WS-COUNT-VAL(WS-I) TO WS-COUNT-EDIT
+               MOVE WS-COUNT-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-COUNT-STR
+
+               MOVE SPACES TO WS-OUTPUT-LINE
                STRING
                    WS-CITY-NAME(WS-I) DELIMITED BY SPACE
                    "=" DELIMITED BY SIZE
@@ -219,16 +947,440 @@
                    INTO WS-OUTPUT-LINE
                END-STRING
 
+               MOVE SPACES TO OUTPUT-RECORD
+               MOVE WS-OUTPUT-LINE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM.
+
+           CLOSE OUTPUT-FILE.
+
+      * One record per city, proper comma-separated columns, for
+      * spreadsheets/BI tools to load without a custom parser.
+       WRITE-CSV-OUTPUT.
+           OPEN OUTPUT CSV-FILE.
+
+           MOVE SPACES TO CSV-RECORD.
+           STRING "CITY,MIN,MAX,AVG,COUNT,TOTAL" DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ARRAY-SIZE
+               DIVIDE WS-TOTAL-VAL(WS-I) BY WS-COUNT-VAL(WS-I)
+                   GIVING WS-AVG ROUNDED
+
+               MOVE WS-MIN-VAL(WS-I) TO WS-MIN-EDIT
+               MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MIN-STR
+
+               MOVE WS-MAX-VAL(WS-I) TO WS-MAX-EDIT
+               MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MAX-STR
+
+               MOVE WS-AVG TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
+
+               MOVE WS-TOTAL-VAL(WS-I) TO WS-TOTAL-EDIT
+               MOVE WS-TOTAL-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-TOTAL-STR
+
+               MOVE WS-COUNT-VAL(WS-I) TO WS-COUNT-EDIT
+               MOVE WS-COUNT-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-COUNT-STR
+
+               MOVE SPACES TO CSV-RECORD
                STRING
-                   WS-RESULT-OUTPUT DELIMITED BY SPACE
-                   WS-OUTPUT-LINE DELIMITED BY SPACE
-                   X"0A" DELIMITED BY SIZE
-                   INTO WS-RESULT-OUTPUT
+                   WS-CITY-NAME(WS-I) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-MIN-STR DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-MAX-STR DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-AVG-STR DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-COUNT-STR DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-TOTAL-STR DELIMITED BY SPACE
+                   INTO CSV-RECORD
                END-STRING
+               WRITE CSV-RECORD
            END-PERFORM.
 
-       WRITE-OUTPUT.
-           OPEN OUTPUT OUTPUT-FILE.
-           MOVE WS-RESULT-OUTPUT TO OUTPUT-RECORD.
-           WRITE OUTPUT-RECORD.
-           CLOSE OUTPUT-FILE.
+           CLOSE CSV-FILE.
+
+      * Written once at end-of-run, same as WRITE-OUTPUT/WRITE-CSV-
+      * OUTPUT, from the already-aggregated WS-OVERFLOW-TABLE, so
+      * overflow.txt holds one reconcilable min/max/avg/count row per
+      * overflowed station instead of a raw row per reading.
+       WRITE-OVERFLOW-REPORT.
+           OPEN OUTPUT OVERFLOW-FILE.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-OVERFLOW-ARRAY-SIZE
+               DIVIDE WS-OVERFLOW-TOTAL-VAL(WS-I)
+                   BY WS-OVERFLOW-COUNT-VAL(WS-I)
+                   GIVING WS-AVG ROUNDED
+
+               MOVE WS-OVERFLOW-MIN-VAL(WS-I) TO WS-MIN-EDIT
+               MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MIN-STR
+
+               MOVE WS-OVERFLOW-MAX-VAL(WS-I) TO WS-MAX-EDIT
+               MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-MAX-STR
+
+               MOVE WS-AVG TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
+
+               MOVE WS-OVERFLOW-TOTAL-VAL(WS-I) TO WS-TOTAL-EDIT
+               MOVE WS-TOTAL-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-TOTAL-STR
+
+               MOVE WS-OVERFLOW-COUNT-VAL(WS-I) TO WS-COUNT-EDIT
+               MOVE WS-COUNT-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-COUNT-STR
+
+               MOVE SPACES TO OVERFLOW-RECORD
+               STRING
+                   WS-OVERFLOW-NAME(WS-I) DELIMITED BY SPACE
+                   "=" DELIMITED BY SIZE
+                   WS-MIN-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-MAX-STR DELIMITED BY SPACE
+                   ";" DELIMITED BY SIZE
+                   WS-AVG-STR DELIMITED BY SPACE
+                   "(" DELIMITED BY SIZE
+                   WS-TOTAL-STR DELIMITED BY SPACE
+                   "/" DELIMITED BY SIZE
+                   WS-COUNT-STR DELIMITED BY SPACE
+                   ")" DELIMITED BY SIZE
+                   INTO OVERFLOW-RECORD
+               END-STRING
+               WRITE OVERFLOW-RECORD
+           END-PERFORM.
+
+           CLOSE OVERFLOW-FILE.
+
+      * Scans the already-aggregated WS-CITY-TABLE and WS-OVERFLOW-TABLE
+      * once each and keeps the top WS-TOPN-SIZE stations by average
+      * (hottest/coldest) and by min/max spread (widest range) in small
+      * bounded tables, so ops can spot outlier sensors -- including
+      * ones that overflowed the primary table -- without scanning the
+      * full sorted dump.
+       BUILD-TOPN-REPORT.
+           MOVE 0 TO WS-HOT-COUNT.
+           MOVE 0 TO WS-COLD-COUNT.
+           MOVE 0 TO WS-WIDE-COUNT.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ARRAY-SIZE
+               DIVIDE WS-TOTAL-VAL(WS-I) BY WS-COUNT-VAL(WS-I)
+                   GIVING WS-AVG ROUNDED
+               SUBTRACT WS-MIN-VAL(WS-I) FROM WS-MAX-VAL(WS-I)
+                   GIVING WS-RANGE-VAL
+               MOVE WS-CITY-NAME(WS-I) TO WS-TOPN-NAME-SOURCE
+
+               PERFORM UPDATE-HOT-TOPN
+               PERFORM UPDATE-COLD-TOPN
+               PERFORM UPDATE-WIDE-TOPN
+           END-PERFORM.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-OVERFLOW-ARRAY-SIZE
+               DIVIDE WS-OVERFLOW-TOTAL-VAL(WS-I)
+                   BY WS-OVERFLOW-COUNT-VAL(WS-I)
+                   GIVING WS-AVG ROUNDED
+               SUBTRACT WS-OVERFLOW-MIN-VAL(WS-I)
+                   FROM WS-OVERFLOW-MAX-VAL(WS-I)
+                   GIVING WS-RANGE-VAL
+               MOVE WS-OVERFLOW-NAME(WS-I) TO WS-TOPN-NAME-SOURCE
+
+               PERFORM UPDATE-HOT-TOPN
+               PERFORM UPDATE-COLD-TOPN
+               PERFORM UPDATE-WIDE-TOPN
+           END-PERFORM.
+
+      * Keeps WS-HOT-TABLE sorted highest-average-first, capped at
+      * WS-TOPN-SIZE entries; a new average only displaces the
+      * current lowest entry once the table is full.
+       UPDATE-HOT-TOPN.
+           IF WS-HOT-COUNT < WS-TOPN-SIZE
+               PERFORM VARYING WS-TOPN-POS FROM WS-HOT-COUNT BY -1
+                   UNTIL WS-TOPN-POS < 1
+                       OR WS-HOT-VAL(WS-TOPN-POS) >= WS-AVG
+                   MOVE WS-HOT-NAME(WS-TOPN-POS)
+                       TO WS-HOT-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-HOT-VAL(WS-TOPN-POS)
+                       TO WS-HOT-VAL(WS-TOPN-POS + 1)
+               END-PERFORM
+               ADD 1 TO WS-HOT-COUNT
+               MOVE WS-TOPN-NAME-SOURCE TO WS-HOT-NAME(WS-TOPN-POS + 1)
+               MOVE WS-AVG TO WS-HOT-VAL(WS-TOPN-POS + 1)
+           ELSE
+               IF WS-AVG > WS-HOT-VAL(WS-TOPN-SIZE)
+                   SUBTRACT 1 FROM WS-TOPN-SIZE GIVING WS-TOPN-START
+                   PERFORM VARYING WS-TOPN-POS FROM WS-TOPN-START
+                       BY -1
+                       UNTIL WS-TOPN-POS < 1
+                           OR WS-HOT-VAL(WS-TOPN-POS) >= WS-AVG
+                       MOVE WS-HOT-NAME(WS-TOPN-POS)
+                           TO WS-HOT-NAME(WS-TOPN-POS + 1)
+                       MOVE WS-HOT-VAL(WS-TOPN-POS)
+                           TO WS-HOT-VAL(WS-TOPN-POS + 1)
+                   END-PERFORM
+                   MOVE WS-TOPN-NAME-SOURCE
+                       TO WS-HOT-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-AVG TO WS-HOT-VAL(WS-TOPN-POS + 1)
+               END-IF
+           END-IF.
+
+      * Keeps WS-COLD-TABLE sorted lowest-average-first, capped at
+      * WS-TOPN-SIZE entries; a new average only displaces the
+      * current highest entry once the table is full.
+       UPDATE-COLD-TOPN.
+           IF WS-COLD-COUNT < WS-TOPN-SIZE
+               PERFORM VARYING WS-TOPN-POS FROM WS-COLD-COUNT BY -1
+                   UNTIL WS-TOPN-POS < 1
+                       OR WS-COLD-VAL(WS-TOPN-POS) <= WS-AVG
+                   MOVE WS-COLD-NAME(WS-TOPN-POS)
+                       TO WS-COLD-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-COLD-VAL(WS-TOPN-POS)
+                       TO WS-COLD-VAL(WS-TOPN-POS + 1)
+               END-PERFORM
+               ADD 1 TO WS-COLD-COUNT
+               MOVE WS-TOPN-NAME-SOURCE TO WS-COLD-NAME(WS-TOPN-POS + 1)
+               MOVE WS-AVG TO WS-COLD-VAL(WS-TOPN-POS + 1)
+           ELSE
+               IF WS-AVG < WS-COLD-VAL(WS-TOPN-SIZE)
+                   SUBTRACT 1 FROM WS-TOPN-SIZE GIVING WS-TOPN-START
+                   PERFORM VARYING WS-TOPN-POS FROM WS-TOPN-START
+                       BY -1
+                       UNTIL WS-TOPN-POS < 1
+                           OR WS-COLD-VAL(WS-TOPN-POS) <= WS-AVG
+                       MOVE WS-COLD-NAME(WS-TOPN-POS)
+                           TO WS-COLD-NAME(WS-TOPN-POS + 1)
+                       MOVE WS-COLD-VAL(WS-TOPN-POS)
+                           TO WS-COLD-VAL(WS-TOPN-POS + 1)
+                   END-PERFORM
+                   MOVE WS-TOPN-NAME-SOURCE
+                       TO WS-COLD-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-AVG TO WS-COLD-VAL(WS-TOPN-POS + 1)
+               END-IF
+           END-IF.
+
+      * Keeps WS-WIDE-TABLE sorted widest-spread-first, capped at
+      * WS-TOPN-SIZE entries; a new spread only displaces the
+      * current narrowest entry once the table is full.
+       UPDATE-WIDE-TOPN.
+           IF WS-WIDE-COUNT < WS-TOPN-SIZE
+               PERFORM VARYING WS-TOPN-POS FROM WS-WIDE-COUNT BY -1
+                   UNTIL WS-TOPN-POS < 1
+                       OR WS-WIDE-VAL(WS-TOPN-POS) >= WS-RANGE-VAL
+                   MOVE WS-WIDE-NAME(WS-TOPN-POS)
+                       TO WS-WIDE-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-WIDE-VAL(WS-TOPN-POS)
+                       TO WS-WIDE-VAL(WS-TOPN-POS + 1)
+               END-PERFORM
+               ADD 1 TO WS-WIDE-COUNT
+               MOVE WS-TOPN-NAME-SOURCE TO WS-WIDE-NAME(WS-TOPN-POS + 1)
+               MOVE WS-RANGE-VAL TO WS-WIDE-VAL(WS-TOPN-POS + 1)
+           ELSE
+               IF WS-RANGE-VAL > WS-WIDE-VAL(WS-TOPN-SIZE)
+                   SUBTRACT 1 FROM WS-TOPN-SIZE GIVING WS-TOPN-START
+                   PERFORM VARYING WS-TOPN-POS FROM WS-TOPN-START
+                       BY -1
+                       UNTIL WS-TOPN-POS < 1
+                           OR WS-WIDE-VAL(WS-TOPN-POS) >= WS-RANGE-VAL
+                       MOVE WS-WIDE-NAME(WS-TOPN-POS)
+                           TO WS-WIDE-NAME(WS-TOPN-POS + 1)
+                       MOVE WS-WIDE-VAL(WS-TOPN-POS)
+                           TO WS-WIDE-VAL(WS-TOPN-POS + 1)
+                   END-PERFORM
+                   MOVE WS-TOPN-NAME-SOURCE
+                       TO WS-WIDE-NAME(WS-TOPN-POS + 1)
+                   MOVE WS-RANGE-VAL TO WS-WIDE-VAL(WS-TOPN-POS + 1)
+               END-IF
+           END-IF.
+
+       WRITE-TOPN-REPORT.
+           OPEN OUTPUT TOPN-FILE.
+
+           MOVE SPACES TO TOPN-RECORD.
+           STRING "=== TOP " DELIMITED BY SIZE
+               WS-TOPN-SIZE DELIMITED BY SIZE
+               " HOTTEST STATIONS (by average) ===" DELIMITED BY SIZE
+               INTO TOPN-RECORD
+           END-STRING.
+           WRITE TOPN-RECORD.
+
+           PERFORM VARYING WS-TOPN-J FROM 1 BY 1
+               UNTIL WS-TOPN-J > WS-HOT-COUNT
+               MOVE WS-HOT-VAL(WS-TOPN-J) TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
+               MOVE SPACES TO TOPN-RECORD
+               STRING
+                   WS-HOT-NAME(WS-TOPN-J) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-AVG-STR DELIMITED BY SPACE
+                   INTO TOPN-RECORD
+               END-STRING
+               WRITE TOPN-RECORD
+           END-PERFORM.
+
+           MOVE SPACES TO TOPN-RECORD.
+           STRING "=== TOP " DELIMITED BY SIZE
+               WS-TOPN-SIZE DELIMITED BY SIZE
+               " COLDEST STATIONS (by average) ===" DELIMITED BY SIZE
+               INTO TOPN-RECORD
+           END-STRING.
+           WRITE TOPN-RECORD.
+
+           PERFORM VARYING WS-TOPN-J FROM 1 BY 1
+               UNTIL WS-TOPN-J > WS-COLD-COUNT
+               MOVE WS-COLD-VAL(WS-TOPN-J) TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
+               MOVE SPACES TO TOPN-RECORD
+               STRING
+                   WS-COLD-NAME(WS-TOPN-J) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-AVG-STR DELIMITED BY SPACE
+                   INTO TOPN-RECORD
+               END-STRING
+               WRITE TOPN-RECORD
+           END-PERFORM.
+
+           MOVE SPACES TO TOPN-RECORD.
+           STRING "=== TOP " DELIMITED BY SIZE
+               WS-TOPN-SIZE DELIMITED BY SIZE
+               " WIDEST MIN/MAX SPREAD STATIONS ===" DELIMITED BY SIZE
+               INTO TOPN-RECORD
+           END-STRING.
+           WRITE TOPN-RECORD.
+
+           PERFORM VARYING WS-TOPN-J FROM 1 BY 1
+               UNTIL WS-TOPN-J > WS-WIDE-COUNT
+               MOVE WS-WIDE-VAL(WS-TOPN-J) TO WS-AVG-EDIT
+               MOVE WS-AVG-EDIT TO WS-TRIM-SOURCE
+               PERFORM TRIM-LEADING-SPACES
+               MOVE WS-TRIM-RESULT TO WS-AVG-STR
+               MOVE SPACES TO TOPN-RECORD
+               STRING
+                   WS-WIDE-NAME(WS-TOPN-J) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-AVG-STR DELIMITED BY SPACE
+                   INTO TOPN-RECORD
+               END-STRING
+               WRITE TOPN-RECORD
+           END-PERFORM.
+
+           CLOSE TOPN-FILE.
+
+      * Breaks an HHMMSSCC timestamp (WS-TIME-WORK) into centiseconds
+      * since midnight (WS-TIME-RESULT), so two timestamps can be
+      * subtracted as true elapsed durations rather than as raw
+      * hour/minute/second/centisecond digit groups.
+       CONVERT-TIME-TO-CS.
+           MOVE WS-TIME-CHARS(1:2) TO WS-TIME-HH.
+           MOVE WS-TIME-CHARS(3:2) TO WS-TIME-MM.
+           MOVE WS-TIME-CHARS(5:2) TO WS-TIME-SS.
+           MOVE WS-TIME-CHARS(7:2) TO WS-TIME-CC.
+
+           MULTIPLY WS-TIME-HH BY 3600 GIVING WS-TIME-RESULT.
+           MULTIPLY WS-TIME-MM BY 60 GIVING WS-TIME-SCRATCH.
+           ADD WS-TIME-SCRATCH TO WS-TIME-RESULT.
+           ADD WS-TIME-SS TO WS-TIME-RESULT.
+           MULTIPLY WS-TIME-RESULT BY 100 GIVING WS-TIME-RESULT.
+           ADD WS-TIME-CC TO WS-TIME-RESULT.
+
+      * Control totals for operational sign-off: overall min/max
+      * across every city, primary table plus overflow, plus the
+      * elapsed wall-clock time of the run.
+       BUILD-RUN-SUMMARY.
+           IF WS-ARRAY-SIZE > 0
+               MOVE WS-MIN-VAL(1) TO WS-OVERALL-MIN
+               MOVE WS-MAX-VAL(1) TO WS-OVERALL-MAX
+           ELSE
+               IF WS-OVERFLOW-ARRAY-SIZE > 0
+                   MOVE WS-OVERFLOW-MIN-VAL(1) TO WS-OVERALL-MIN
+                   MOVE WS-OVERFLOW-MAX-VAL(1) TO WS-OVERALL-MAX
+               END-IF
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 2 BY 1
+               UNTIL WS-I > WS-ARRAY-SIZE
+               IF WS-MIN-VAL(WS-I) < WS-OVERALL-MIN
+                   MOVE WS-MIN-VAL(WS-I) TO WS-OVERALL-MIN
+               END-IF
+               IF WS-MAX-VAL(WS-I) > WS-OVERALL-MAX
+                   MOVE WS-MAX-VAL(WS-I) TO WS-OVERALL-MAX
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-OVERFLOW-ARRAY-SIZE
+               IF WS-OVERFLOW-MIN-VAL(WS-I) < WS-OVERALL-MIN
+                   MOVE WS-OVERFLOW-MIN-VAL(WS-I) TO WS-OVERALL-MIN
+               END-IF
+               IF WS-OVERFLOW-MAX-VAL(WS-I) > WS-OVERALL-MAX
+                   MOVE WS-OVERFLOW-MAX-VAL(WS-I) TO WS-OVERALL-MAX
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-START-TIME TO WS-TIME-WORK.
+           PERFORM CONVERT-TIME-TO-CS.
+           MOVE WS-TIME-RESULT TO WS-START-CS.
+
+           MOVE WS-END-TIME TO WS-TIME-WORK.
+           PERFORM CONVERT-TIME-TO-CS.
+           MOVE WS-TIME-RESULT TO WS-END-CS.
+
+      * A run that spans midnight still isn't handled (WS-END-CS
+      * would be smaller than WS-START-CS) -- the same limitation any
+      * batch job keyed off time-of-day-only timestamps has. Every
+      * other case, including runs that cross a minute or hour
+      * boundary, is now computed correctly.
+           SUBTRACT WS-START-CS FROM WS-END-CS
+               GIVING WS-ELAPSED-CS.
+           MULTIPLY WS-ELAPSED-CS BY 10 GIVING WS-ELAPSED-MS.
+
+       WRITE-RUN-SUMMARY.
+           MOVE WS-OVERALL-MIN TO WS-MIN-EDIT.
+           MOVE WS-MIN-EDIT TO WS-TRIM-SOURCE.
+           PERFORM TRIM-LEADING-SPACES.
+           MOVE WS-TRIM-RESULT TO WS-MIN-STR.
+
+           MOVE WS-OVERALL-MAX TO WS-MAX-EDIT.
+           MOVE WS-MAX-EDIT TO WS-TRIM-SOURCE.
+           PERFORM TRIM-LEADING-SPACES.
+           MOVE WS-TRIM-RESULT TO WS-MAX-STR.
+
+           ADD WS-ARRAY-SIZE WS-OVERFLOW-ARRAY-SIZE
+               GIVING WS-TOTAL-CITIES.
+
+           DISPLAY "===== RUN SUMMARY =====".
+           DISPLAY "Lines read:      " WS-LINES-READ.
+           DISPLAY "Distinct cities: " WS-TOTAL-CITIES.
+           DISPLAY "Primary-table cities: " WS-ARRAY-SIZE.
+           DISPLAY "Overflow stations: " WS-OVERFLOW-ARRAY-SIZE.
+           DISPLAY "Overflow raw rows: " WS-OVERFLOW-RAW-COUNT.
+           DISPLAY "Rejected rows:     " WS-REJECT-COUNT.
+           DISPLAY "Overall min:     " WS-MIN-STR.
+           DISPLAY "Overall max:     " WS-MAX-STR.
+           DISPLAY "Elapsed (ms):    " WS-ELAPSED-MS.
